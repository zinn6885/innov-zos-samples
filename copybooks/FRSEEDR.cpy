@@ -0,0 +1,16 @@
+      ***************************************************************
+      * FRSEEDR - working-storage layout of one FRSEED player master
+      * record. Shared by FRUPDATE and the reporting/inquiry programs
+      * that read the FRSEED KSDS.
+      ***************************************************************
+           05  KSDS-Key.
+               10  KS-Team-Name           pic x(20).
+               10  KS-Player-Name         pic x(20).
+           05  KSDS-Info.
+              10  KT-Games                   pic 9(05).
+              10  KT-Attempts                pic 9(05).
+              10  KT-Completed               pic 9(05).
+              10  KT-Three-Pointers          pic 9(05).
+              10  KT-Pct-Completed           pic 9(03)v9.
+              10  KT-Avg-Points              pic 9(04)v9.
+              10  KT-Last-Update             pic x(08).
