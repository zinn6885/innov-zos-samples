@@ -0,0 +1,11 @@
+      ***************************************************************
+      * ERRLOGR - shared run-log record written by a program's
+      * 9900-Tragic-Ending on the way out, so an overnight abend can
+      * be pulled from one log instead of digging through each job's
+      * SYSOUT separately.
+      ***************************************************************
+           05  ERL-Program-Name          pic x(08).
+           05  ERL-Timestamp             pic x(21).
+           05  ERL-File-Status           pic x(02).
+           05  ERL-Last-Record           pic 9(09).
+           05  filler                    pic x(40).
