@@ -0,0 +1,11 @@
+      ***************************************************************
+      * MTNREC - mountain reference KSDS record, keyed by the
+      * normalized (lower-case, no spaces) mountain name so lookups
+      * don't have to re-normalize on every run. Written by MTLOAD,
+      * read by TABSRCH and any other program that needs mountain
+      * lookups.
+      ***************************************************************
+           05  MTN-Normalize             pic x(30).
+           05  MTN-State                 pic x(02).
+           05  MTN-Name                  pic x(30).
+           05  MTN-Height                pic x(05).
