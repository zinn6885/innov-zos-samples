@@ -0,0 +1,15 @@
+      ***************************************************************
+      * FRHISTR - one row of FRSEED player stat history, appended by
+      * FRUPDATE on every successful ActionAdd/ActionUpdate so a
+      * player's stats can be charted over time instead of only ever
+      * showing the latest KT-Last-Update snapshot.
+      ***************************************************************
+           05  HIST-Team-Name             pic x(20).
+           05  HIST-Player-Name           pic x(20).
+           05  HIST-Date                  pic x(08).
+           05  HIST-Games                 pic 9(05).
+           05  HIST-Attempts              pic 9(05).
+           05  HIST-Completed             pic 9(05).
+           05  HIST-Three-Pointers        pic 9(05).
+           05  HIST-Pct-Completed         pic 9(03)v9.
+           05  HIST-Avg-Points            pic 9(04)v9.
