@@ -0,0 +1,9 @@
+      ***************************************************************
+      * FRTEAMK - FRTEAM team-master KSDS record layout (FD level).
+      * Copied into FD-Team-Record in FRUPDATE and any program that
+      * opens FRTEAM. FD-Team-Key is the record key; the rest of the
+      * record is carried as filler since callers move the full
+      * record to/from the working-storage copy of FRTEAMR.
+      ***************************************************************
+           05  FD-Team-Key               pic x(20).
+           05  filler                    pic x(42).
