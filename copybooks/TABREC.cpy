@@ -0,0 +1,9 @@
+      ***************************************************************
+      * TABREC - working-storage layout for one MTDATA input line,
+      * broken into its fixed columns (state, name, height). Used by
+      * MTLOAD when parsing MTDATA records into the mountain KSDS.
+      ***************************************************************
+           05  TR-State                  pic x(02).
+           05  TR-Name                   pic x(30).
+           05  TR-Height                 pic x(05).
+           05  filler                    pic x(43).
