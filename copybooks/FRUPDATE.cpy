@@ -0,0 +1,24 @@
+      ***************************************************************
+      * FRUPDATE - transaction layout for the FRUPDATE sequential
+      * update file (and the suspense/history files built from it).
+      * 80-byte fixed record.
+      ***************************************************************
+           05  FTU-Operation             pic x(01).
+               88  FTU-ADD               value "A".
+               88  FTU-DELETE            value "D".
+               88  FTU-UPDATE            value "U".
+           05  FTU-Team-Name             pic x(20).
+           05  FTU-Player-Name           pic x(20).
+           05  FTU-Games-X               pic x(05).
+           05  FTU-Games redefines FTU-Games-X
+                                         pic 9(05).
+           05  FTU-Attempts-X            pic x(05).
+           05  FTU-Attempts redefines FTU-Attempts-X
+                                         pic 9(05).
+           05  FTU-Completed-X           pic x(05).
+           05  FTU-Completed redefines FTU-Completed-X
+                                         pic 9(05).
+           05  FTU-Three-Pointers-X      pic x(05).
+           05  FTU-Three-Pointers redefines FTU-Three-Pointers-X
+                                         pic 9(05).
+           05  filler                    pic x(19).
