@@ -0,0 +1,11 @@
+      ***************************************************************
+      * FRTHROW - FRSEED player master KSDS record layout (FD level).
+      * Copied into FD-KSDS-Record in FRUPDATE and any other program
+      * that opens FRSEED. FD-KSDS-Key is the record key; the rest of
+      * the record is carried as filler since callers move the full
+      * record to/from the working-storage copy of FRSEEDR.
+      ***************************************************************
+           05  FD-KSDS-Key.
+               10  FT-Team-Name          pic x(20).
+               10  FT-Player-Name        pic x(20).
+           05  filler                    pic x(37).
