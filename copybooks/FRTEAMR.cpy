@@ -0,0 +1,13 @@
+      ***************************************************************
+      * FRTEAMR - team-level master record, rolled up from the
+      * FRSEED player records by team. Keyed by team name alone.
+      ***************************************************************
+           05  FT-Team-Key                pic x(20).
+           05  FT-Team-Info.
+              10  GT-Games                   pic 9(07).
+              10  GT-Attempts                pic 9(07).
+              10  GT-Completed               pic 9(07).
+              10  GT-Three-Pointers          pic 9(07).
+              10  GT-Pct-Completed           pic 9(03)v9.
+              10  GT-Avg-Points              pic 9(04)v9.
+              10  GT-Player-Count            pic 9(05).
