@@ -0,0 +1,63 @@
+//DAILYRUN JOB (ACCTNO),'DAILY REFRESH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* Daily driving job stream:
+//*   1. MTLOAD   - refresh the mountain reference KSDS from MTDATA
+//*   2. TABSRCH  - run mountain lookups/reports off that KSDS
+//*   3. FRUPDATE - apply the day's FRSEED/FRTEAM transactions
+//*   4. FRBKUP   - extract FRSEED to a same-day backup dataset
+//*   5. FRLEAD   - print the season leaderboard report
+//* Each step is gated on the prior step's condition code so a bad
+//* FRUPDATE run doesn't let the backup extract or leaderboard report
+//* run against half-applied data.
+//*****************************************************************
+//STEP010  EXEC PGM=MTLOAD
+//STEPLIB  DD DSN=&SYSUID..INNOV.LOADLIB,DISP=SHR
+//MTDATA   DD DSN=&SYSUID..INNOV.MTDATA,DISP=SHR
+//MOUNTKSDS DD DSN=&SYSUID..INNOV.MOUNTKSDS,DISP=SHR
+//MTNERR   DD DSN=&SYSUID..INNOV.MTNERR,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=82,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=TABSRCH,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=&SYSUID..INNOV.LOADLIB,DISP=SHR
+//MOUNTKSDS DD DSN=&SYSUID..INNOV.MOUNTKSDS,DISP=SHR
+//RUNLOG   DD DSN=&SYSUID..INNOV.RUNLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=FRUPDATE,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=&SYSUID..INNOV.LOADLIB,DISP=SHR
+//FRSEED   DD DSN=&SYSUID..INNOV.FRSEED,DISP=SHR
+//FRTEAM   DD DSN=&SYSUID..INNOV.FRTEAM,DISP=SHR
+//FRUPDATE DD DSN=&SYSUID..INNOV.TRANS.TODAY,DISP=SHR
+//FRSUSPEN DD DSN=&SYSUID..INNOV.FRSUSPEN,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=82,BLKSIZE=0)
+//FRRESTRT DD DSN=&SYSUID..INNOV.FRRESTRT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//FRHIST   DD DSN=&SYSUID..INNOV.FRHIST,DISP=SHR
+//RUNLOG   DD DSN=&SYSUID..INNOV.RUNLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=FRBKUP,COND=(4,LT,STEP030)
+//STEPLIB  DD DSN=&SYSUID..INNOV.LOADLIB,DISP=SHR
+//FRSEED   DD DSN=&SYSUID..INNOV.FRSEED,DISP=SHR
+//FRBKUP   DD DSN=&SYSUID..INNOV.FRSEED.BACKUP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(25,25)),
+//             DCB=(RECFM=FB,LRECL=77,BLKSIZE=0)
+//RUNLOG   DD DSN=&SYSUID..INNOV.RUNLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=FRLEAD,COND=(4,LT,STEP040)
+//STEPLIB  DD DSN=&SYSUID..INNOV.LOADLIB,DISP=SHR
+//FRSEED   DD DSN=&SYSUID..INNOV.FRSEED,DISP=SHR
+//SYSOUT   DD SYSOUT=*
