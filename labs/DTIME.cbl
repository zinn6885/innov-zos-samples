@@ -44,6 +44,60 @@
                            indexed by Day-Index
                            pic x(9).
 
+       01  Holiday-Values.
+           05  filler pic 9(8) value 20260101.
+           05  filler pic 9(8) value 20260704.
+           05  filler pic 9(8) value 20261126.
+           05  filler pic 9(8) value 20261225.
+       01  Holiday-Table redefines Holiday-Values.
+           05  Holiday-Date    occurs 4 times
+                                indexed by Holiday-Index
+                                pic 9(8).
+
+       01  Timezone-Values.
+           05  filler pic x(8)   value "UTC".
+           05  filler pic s9(4)  value 0.
+           05  filler pic x(8)   value "EST".
+           05  filler pic s9(4)  value -300.
+           05  filler pic x(8)   value "CST".
+           05  filler pic s9(4)  value -360.
+           05  filler pic x(8)   value "MST".
+           05  filler pic s9(4)  value -420.
+           05  filler pic x(8)   value "PST".
+           05  filler pic s9(4)  value -480.
+           05  filler pic x(8)   value "CET".
+           05  filler pic s9(4)  value 60.
+       01  Timezone-Table redefines Timezone-Values.
+           05  TZ-Entry occurs 6 times
+                         indexed by TZ-Index.
+               10  TZ-Name            pic x(8).
+               10  TZ-Offset-Minutes  pic s9(4).
+
+       01  Timezone-Convert-Vars.
+           05  TZ-Request-Name        pic x(8).
+           05  TZ-System-Offset       pic s9(5).
+           05  TZ-Local-Minutes       pic s9(5).
+           05  TZ-UTC-Minutes         pic s9(5).
+           05  TZ-Target-Minutes      pic s9(5).
+           05  TZ-Result-Hour         pic 9(02).
+           05  TZ-Result-Minute       pic 9(02).
+
+       01  Date-Arith-Vars.
+           05  ArithBaseDate       pic 9(8).
+           05  ArithDays           pic s9(5).
+           05  ArithResultInt      pic 9(8).
+           05  ArithResultDate     pic 9(8).
+
+       01  Business-Day-Vars.
+           05  BizLow              pic 9(8).
+           05  BizHigh             pic 9(8).
+           05  BizWalk             pic 9(8).
+           05  BizWeekday          pic 9.
+           05  BusinessDayDiff     pic 9(8).
+           05  Holiday-Flag        pic x value "N".
+               88  Holiday-Found   value "Y".
+               88  Holiday-Not-Found value "N".
+
 
 
 
@@ -66,14 +120,18 @@
            EVALUATE true
                WHEN DT-Ahead-of-GMT
                   string DT-GMT-Offset-Hours delimited by size
+                    ":" delimited by size
+                    DT-GMT-Offset-Minutes delimited by size
                     " after GMT" delimited by size
                     into GMT-Text
-                  end-string  
+                  end-string
                WHEN DT-Behind-GMT
                   string DT-GMT-Offset-Hours delimited by size
+                    ":" delimited by size
+                    DT-GMT-Offset-Minutes delimited by size
                     " behind GMT" delimited by size
                     into GMT-Text
-                  end-string 
+                  end-string
                WHEN other
                   string " GMT" delimited by size
                     into GMT-Text
@@ -151,9 +209,109 @@
               IntDate2 from IntDate1
               giving DateDiff
            end-subtract
-           display "There are " DateDiff " days between " 
+           display "There are " DateDiff " days between "
               Date-1 " and " Date-2
 
+      * Business-day mode - same IntDate1/IntDate2 range, but skips
+      * Saturdays/Sundays and the dates in Holiday-Table.
+           perform Business-Day-Diff
+
+      * Date arithmetic - a starting date plus a signed number of
+      * days, giving back the resulting YYYYMMDD date.
+           move 20260808 to ArithBaseDate
+           move 45 to ArithDays
+           perform Add-Subtract-Days
+
+           move 20260808 to ArithBaseDate
+           move -45 to ArithDays
+           perform Add-Subtract-Days
+
+      * Named timezone conversion - wall-clock time at another site.
+           move "EST" to TZ-Request-Name
+           perform Convert-To-Zone
+           move "CET" to TZ-Request-Name
+           perform Convert-To-Zone
 
            goback
            .
+
+       Convert-To-Zone.
+           compute TZ-System-Offset =
+              (DT-GMT-Offset-Hours * 60) + DT-GMT-Offset-Minutes
+           end-compute
+           if DT-Behind-GMT
+              compute TZ-System-Offset = TZ-System-Offset * -1
+              end-compute
+           end-if
+
+           compute TZ-Local-Minutes = (DT-Hour * 60) + DT-Minute
+           end-compute
+           compute TZ-UTC-Minutes =
+              function mod(TZ-Local-Minutes - TZ-System-Offset, 1440)
+           end-compute
+
+           move zero to TZ-Target-Minutes
+           set TZ-Index to 1
+           perform with test before
+              varying TZ-Index from 1 by 1
+              until TZ-Index greater than 6
+              if TZ-Name(TZ-Index) equal TZ-Request-Name
+                 compute TZ-Target-Minutes =
+                    function mod(TZ-UTC-Minutes +
+                       TZ-Offset-Minutes(TZ-Index), 1440)
+                 end-compute
+              end-if
+           end-perform
+
+           compute TZ-Result-Hour = TZ-Target-Minutes / 60
+           end-compute
+           compute TZ-Result-Minute =
+              function mod(TZ-Target-Minutes, 60)
+           end-compute
+           display "Time in " TZ-Request-Name " is "
+              TZ-Result-Hour ":" TZ-Result-Minute
+           .
+
+       Add-Subtract-Days.
+           compute ArithResultInt =
+              function integer-of-date(ArithBaseDate) + ArithDays
+           end-compute
+           compute ArithResultDate =
+              function date-of-integer(ArithResultInt)
+           end-compute
+           display ArithDays " days from " ArithBaseDate
+              " is " ArithResultDate
+           .
+
+       Business-Day-Diff.
+           compute BizLow = function min(IntDate1 IntDate2)
+           compute BizHigh = function max(IntDate1 IntDate2)
+           move zero to BusinessDayDiff
+           move BizLow to BizWalk
+           perform with test before
+              until BizWalk >= BizHigh
+              add 1 to BizWalk
+              compute BizWeekday = function mod(BizWalk, 7)
+              if BizWeekday not equal 0 and BizWeekday not equal 6
+                 perform Check-Holiday
+                 if Holiday-Not-Found
+                    add 1 to BusinessDayDiff
+                 end-if
+              end-if
+           end-perform
+           display "There are " BusinessDayDiff
+              " business days between " Date-1 " and " Date-2
+           .
+
+       Check-Holiday.
+           set Holiday-Not-Found to true
+           set Holiday-Index to 1
+           perform with test before
+              varying Holiday-Index from 1 by 1
+              until Holiday-Index greater than 4
+              if BizWalk equal function integer-of-date
+                    (Holiday-Date(Holiday-Index))
+                 set Holiday-Found to true
+              end-if
+           end-perform
+           .
