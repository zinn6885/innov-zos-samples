@@ -0,0 +1,135 @@
+       Identification Division.
+       Program-Id. FRBKUP.
+      *****************************************************************
+      * Nightly backup extract of the FRSEED player KSDS. FRUPDATE
+      * opens FRSEED I-O and updates records in place with no backup
+      * step in the run, so this program reads FRSEED sequentially,
+      * start to end, and extracts every FD-KSDS-Record out to a
+      * sequential backup file - a same-day restore point to run
+      * right after FRUPDATE's update pass, instead of relying on
+      * whatever the last IDCAMS backup happened to catch.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select KSDS-File
+               Record Key FD-KSDS-Key
+               Assign to "FRSEED"
+               Organization Indexed
+               Access Dynamic
+               File Status KSDS-File-Status.
+           SELECT Backup-File
+              ASSIGN to "FRBKUP"
+              Organization sequential
+              Access Sequential
+              File Status Backup-File-Status.
+           SELECT Error-Log-File
+              ASSIGN to "RUNLOG"
+              Organization sequential
+              Access Sequential
+              File Status Error-Log-Status.
+
+       Data Division.
+       File Section.
+       FD  KSDS-File.
+       01  FD-KSDS-Record.
+           copy FRTHROW.
+       FD  Backup-File
+           Recording mode F
+           Record contains 77 characters
+           Block contains 0 records
+           Data record Backup-File-Record.
+       01  Backup-File-Record               pic x(77).
+       FD  Error-Log-File
+           Recording mode F
+           Record contains 80 characters
+           Block contains 0 records
+           Data record Error-Log-Record.
+       01  Error-Log-Record.
+           copy ERRLOGR.
+
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  KSDS-File-Status           pic x(02).
+               88  KSDS-OK                value "00".
+               88  KSDS-EOF               value "10".
+           05  Backup-File-Status         pic x(02).
+               88  Backup-File-OK         value "00".
+           05  Error-Log-Status           pic x(02).
+               88  Error-Log-OK           value "00".
+       01  LastFileStatus                 pic x(02).
+       01  RecordCount                    pic 9(07) value zero.
+
+       Procedure Division.
+           open input KSDS-File
+           perform File-Check-KSDS
+           move low-values to FD-KSDS-Key
+           start KSDS-File key is >= FD-KSDS-Key
+           end-start
+           perform File-Check-KSDS
+
+           open output Backup-File
+           perform File-Check-Backup
+
+           perform Read-Next-Record
+           perform with test before
+              until KSDS-EOF
+              move FD-KSDS-Record to Backup-File-Record
+              write Backup-File-Record
+              end-write
+              perform File-Check-Backup
+              add 1 to RecordCount
+              perform Read-Next-Record
+           end-perform
+
+           display "Backup extract complete - " RecordCount
+              " records written"
+           perform File-Quit
+           goback
+           .
+
+       Read-Next-Record.
+           read KSDS-File next
+           end-read
+           perform File-Check-KSDS
+           .
+
+       File-Quit.
+           close KSDS-File
+           close Backup-File
+           .
+
+       File-Check-KSDS.
+           if not KSDS-OK and not KSDS-EOF
+              display KSDS-File-Status
+              move KSDS-File-Status to LastFileStatus
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
+       File-Check-Backup.
+           if not Backup-File-OK
+              display Backup-File-Status
+              move Backup-File-Status to LastFileStatus
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
+       Write-Error-Log.
+           move "FRBKUP" to ERL-Program-Name
+           move function current-date to ERL-Timestamp
+           move LastFileStatus to ERL-File-Status
+           move RecordCount to ERL-Last-Record
+           open extend Error-Log-File
+           write Error-Log-Record
+           end-write
+           close Error-Log-File
+           .
+
+       9900-Tragic-Ending.
+           move 12 to return-code
+           display "Error with input file"
+           perform Write-Error-Log
+           perform File-Quit
+           goback
+           .
