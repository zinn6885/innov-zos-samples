@@ -0,0 +1,164 @@
+       Identification Division.
+       Program-Id. ARITHBAT.
+      *****************************************************************
+      * Batch invoice run - reads Sale-Amount/Tax-Rate pairs from
+      * ARITHDAT and prints one formatted invoice line per record,
+      * using the same floating-dollar-sign Display-Amount format as
+      * ARITH's one-off tax calculation.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       FILE-CONTROL.
+           SELECT Invoice-File
+              ASSIGN to "ARITHDAT"
+              Organization sequential
+              Access Sequential
+              File Status Invoice-File-Status.
+           SELECT Error-File
+              ASSIGN to "ARITHERR"
+              Organization sequential
+              Access Sequential
+              File Status Error-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Invoice-File
+           Recording mode F
+           Record contains 80 characters
+           Block contains 0 records
+           Data record Invoice-File-Record.
+       01  Invoice-File-Record.
+           05  INV-Sale-Amount-X     pic x(07).
+           05  INV-Sale-Amount redefines INV-Sale-Amount-X
+                                     pic 9(05)v99.
+           05  INV-Tax-Rate-X        pic x(05).
+           05  INV-Tax-Rate redefines INV-Tax-Rate-X
+                                     pic 9v9(4).
+           05  filler                pic x(68).
+       FD  Error-File
+           Recording mode F
+           Record contains 82 characters
+           Block contains 0 records
+           Data record Error-File-Record.
+       01  Error-File-Record.
+           05  ERR-Transaction       pic x(80).
+           05  ERR-Reason-Code       pic s99.
+
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  Invoice-File-Status   pic x(02).
+               88  Invoice-File-OK   value "00".
+               88  Invoice-File-EOF  value "10".
+           05  Error-File-Status     pic x(02).
+               88  Error-File-OK     value "00".
+       01  CheckDataStatus           pic s99.
+       01  RejectedCount             pic 9(05) value zero.
+       01  Work-Fields.
+           05  Total-Amount          pic s9(5)v99 packed-decimal.
+           05  Display-Amount        pic $$,$$$,$$9.99.
+           05  Rounding-Selection    pic x(01) value "N".
+               88  Round-Nearest        value "N".
+               88  Round-Away-From-Zero value "A".
+           05  Truncated-Total       pic s9(5)v99 packed-decimal.
+           05  Rounded-Total         pic s9(5)v99 packed-decimal.
+           05  Rounding-Delta        pic s9(5)v99 packed-decimal.
+       01  InvoiceCount              pic 9(05) value zero.
+
+       Procedure Division.
+           display "before open"
+           open input Invoice-File
+           perform File-Check
+           open output Error-File
+           perform File-Check-Error
+           display "after open"
+
+           read Invoice-File
+           perform File-Check
+           perform with test before
+              until Invoice-File-EOF
+              perform CheckData
+              if CheckDataStatus equal zero
+                 perform Process-Invoice
+              else
+                 perform WriteError
+              end-if
+              read Invoice-File
+              perform File-Check
+           end-perform
+
+           display "Invoices processed: " InvoiceCount
+           display "Invoices rejected to ARITHERR: " RejectedCount
+           perform File-Quit
+           goback
+           .
+
+      * Reject a record before it's used in arithmetic: a non-numeric
+      * Sale-Amount or Tax-Rate would otherwise blow up the COMPUTE.
+       CheckData.
+           move zero to CheckDataStatus
+           if not INV-Sale-Amount-X is numeric
+              move 1 to CheckDataStatus
+           end-if
+           if not INV-Tax-Rate-X is numeric
+              move 2 to CheckDataStatus
+           end-if
+           .
+
+       WriteError.
+           move Invoice-File-Record to ERR-Transaction
+           move CheckDataStatus to ERR-Reason-Code
+           write Error-File-Record
+           end-write
+           perform File-Check-Error
+           add 1 to RejectedCount
+           .
+
+       Process-Invoice.
+           compute Truncated-Total =
+              INV-Sale-Amount * (1 + INV-Tax-Rate)
+           end-compute
+           evaluate true
+               when Round-Away-From-Zero
+                  compute Rounded-Total
+                     rounded mode is away-from-zero =
+                     INV-Sale-Amount * (1 + INV-Tax-Rate)
+                  end-compute
+               when other
+                  compute Rounded-Total
+                     rounded mode is nearest-away-from-zero =
+                     INV-Sale-Amount * (1 + INV-Tax-Rate)
+                  end-compute
+           end-evaluate
+           compute Rounding-Delta = Rounded-Total - Truncated-Total
+           end-compute
+           move Rounded-Total to Display-Amount
+           add 1 to InvoiceCount
+           display "Invoice " InvoiceCount ": " Display-Amount
+              " (rounding delta " Rounding-Delta ")"
+           .
+
+       File-Quit.
+           close Invoice-File
+           close Error-File
+           .
+
+       File-Check.
+           if not Invoice-File-OK and not Invoice-File-EOF
+              display Invoice-File-Status
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
+       File-Check-Error.
+           if not Error-File-OK
+              display "ARITHERR file status: " Error-File-Status
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
+       9900-Tragic-Ending.
+           move 12 to return-code
+           display "Error with invoice file"
+           perform File-Quit
+           goback
+           .
