@@ -0,0 +1,60 @@
+       Identification Division.
+       Program-Id. FRINQ.
+      *****************************************************************
+      * Online CICS inquiry transaction (FRIQ) against the FRSEED
+      * player KSDS. Keyed the same way FRUPDATE builds FD-KSDS-Key
+      * from FT-Team-Name/FT-Player-Name, so a coach can look up a
+      * player's current season stats between FRUPDATE batch cycles.
+      * Driven by a DFHCOMMAREA - the caller (map handler or another
+      * transaction) fills in COMM-Team-Name/COMM-Player-Name and gets
+      * the stats, or COMM-Not-Found, back in the same commarea.
+      *****************************************************************
+       Data Division.
+       Working-Storage Section.
+       01  KSDS-Record.
+           copy FRSEEDR.
+       01  WS-Resp                  pic s9(08) comp.
+
+       Linkage Section.
+       01  DFHCOMMAREA.
+           05  COMM-Team-Name        pic x(20).
+           05  COMM-Player-Name      pic x(20).
+           05  COMM-Response-Code    pic x(01).
+               88  COMM-Found        value "F".
+               88  COMM-Not-Found    value "N".
+           05  COMM-Games            pic 9(05).
+           05  COMM-Attempts         pic 9(05).
+           05  COMM-Completed        pic 9(05).
+           05  COMM-Three-Pointers   pic 9(05).
+           05  COMM-Pct-Completed    pic 9(03)v9.
+           05  COMM-Avg-Points       pic 9(04)v9.
+
+       Procedure Division.
+       Main-Logic.
+           move spaces to KSDS-Record
+           move COMM-Team-Name to KS-Team-Name
+           move COMM-Player-Name to KS-Player-Name
+
+           EXEC CICS READ
+              DATASET('FRSEED')
+              INTO(KSDS-Record)
+              RIDFLD(KSDS-Key)
+              KEYLENGTH(40)
+              RESP(WS-Resp)
+           END-EXEC
+
+           evaluate WS-Resp
+              when DFHRESP(NORMAL)
+                 set COMM-Found to true
+                 move KT-Games to COMM-Games
+                 move KT-Attempts to COMM-Attempts
+                 move KT-Completed to COMM-Completed
+                 move KT-Three-Pointers to COMM-Three-Pointers
+                 move KT-Pct-Completed to COMM-Pct-Completed
+                 move KT-Avg-Points to COMM-Avg-Points
+              when other
+                 set COMM-Not-Found to true
+           end-evaluate
+
+           EXEC CICS RETURN END-EXEC
+           .
