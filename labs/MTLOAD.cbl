@@ -0,0 +1,194 @@
+       Identification Division.
+       Program-Id. MTLOAD.
+      *****************************************************************
+      * Loads MTDATA (sequential mountain reference data) once into
+      * the MOUNTKSDS indexed file, keyed by the normalized mountain
+      * name, so TABSRCH (and anything else doing mountain lookups)
+      * can read the KSDS directly instead of paying the sequential
+      * load-and-normalize cost on every search run. Run whenever
+      * MTDATA reference data changes.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       FILE-CONTROL.
+           SELECT MTDATA
+              ASSIGN to "MTDATA"
+              Organization sequential
+              Access Sequential
+              File Status MTDATA-Status.
+           SELECT MTN-KSDS-File
+              Record Key MTN-Normalize
+              Assign to "MOUNTKSDS"
+              Organization Indexed
+              Access Dynamic
+              File Status MTN-KSDS-Status.
+           SELECT Error-File
+              ASSIGN to "MTNERR"
+              Organization sequential
+              Access Sequential
+              File Status Error-File-Status.
+
+       Data Division.
+       File Section.
+       FD  MTDATA
+           Recording mode F
+           Record contains 80 characters
+           Block contains 0 records
+           Data record MTDATA-Input-Record.
+       01  MTDATA-Input-Record         pic x(80).
+
+       FD  MTN-KSDS-File.
+       01  MTN-KSDS-Record.
+           copy MTNREC.
+       FD  Error-File
+           Recording mode F
+           Record contains 82 characters
+           Block contains 0 records
+           Data record Error-File-Record.
+       01  Error-File-Record.
+           05  ERR-Transaction      pic x(80).
+           05  ERR-Reason-Code      pic s99.
+
+       Working-Storage Section.
+       01  Input-Record.
+           copy TABREC.
+       01  File-Status-Indicators.
+           05 MTDATA-Status     pic x(2).
+              88 MTDATA-OK      value "00".
+              88 MTDATA-EOF     value "10".
+           05 MTN-KSDS-Status   pic x(2).
+              88 MTN-KSDS-OK    value "00".
+           05 Error-File-Status pic x(2).
+              88 Error-File-OK  value "00".
+       01  WorkingSpace.
+           05 Work1             pic x(20).
+           05 Work2             pic x(20).
+           05 Work3             pic x(20).
+           05 Work4             pic x(20).
+           05 UnstringSpaceIn   pic x(30).
+           05 UnstringSpaceOut  pic x(30).
+       01  LoadedCount          pic 9(05) value zero.
+       01  RejectedCount        pic 9(05) value zero.
+       01  CheckDataStatus      pic s99.
+
+       Procedure Division.
+           display "before open"
+           open input MTDATA
+           perform File-Check-MTDATA
+           open output MTN-KSDS-File
+           perform File-Check-KSDS
+           open output Error-File
+           perform File-Check-Error
+           display "after open"
+
+           read MTDATA into Input-Record
+           perform File-Check-MTDATA
+           perform with test before
+              until MTDATA-EOF
+              perform CheckData
+              if CheckDataStatus equal zero
+                 perform Load-One-Mountain
+              else
+                 perform WriteError
+              end-if
+              read MTDATA into Input-Record
+              perform File-Check-MTDATA
+           end-perform
+
+           display "Mountains loaded into MOUNTKSDS: " LoadedCount
+           display "Mountains rejected to MTNERR: " RejectedCount
+           perform File-Quit
+           goback
+           .
+
+      * Reject a record before it ever reaches MT-Table: blank line,
+      * a state that isn't 2 characters, or a non-numeric height.
+       CheckData.
+           move zero to CheckDataStatus
+           if Input-Record equal spaces
+              move 1 to CheckDataStatus
+           end-if
+           if TR-State equal spaces
+              move 2 to CheckDataStatus
+           end-if
+           if not TR-Height is numeric
+              move 3 to CheckDataStatus
+           end-if
+           .
+
+       Load-One-Mountain.
+           move TR-State to MTN-State
+           move TR-Name to MTN-Name
+           move TR-Height to MTN-Height
+           move TR-Name to UnstringSpaceIn
+           perform UnstringSpace
+           move UnstringSpaceOut to MTN-Normalize
+           write MTN-KSDS-Record
+           end-write
+           perform File-Check-KSDS
+           add 1 to LoadedCount
+           .
+
+       WriteError.
+           move Input-Record to ERR-Transaction
+           move CheckDataStatus to ERR-Reason-Code
+           write Error-File-Record
+           end-write
+           perform File-Check-Error
+           add 1 to RejectedCount
+           .
+
+       UnstringSpace.
+           move space to UnstringSpaceOut
+           move spaces to Work1
+           move spaces to Work2
+           move spaces to Work3
+           move spaces to Work4
+           unstring UnstringSpaceIn delimited by all spaces
+              into Work1 Work2 Work3 Work4
+              move function lower-case(Work1) to Work1
+              move function lower-case(Work2) to Work2
+              move function lower-case(Work3) to Work3
+              move function lower-case(Work4) to Work4
+              string Work1 delimited by space
+                 Work2 delimited by space
+                 Work3 delimited by space
+                 Work4 delimited by space
+                 into UnstringSpaceOut
+              end-string
+           move spaces to UnstringSpaceIn
+           .
+
+       File-Quit.
+           close MTDATA
+           close MTN-KSDS-File
+           close Error-File
+           .
+
+       File-Check-MTDATA.
+           if not MTDATA-OK and not MTDATA-EOF
+              display MTDATA-Status
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
+       File-Check-KSDS.
+           if not MTN-KSDS-OK
+              display "MOUNTKSDS file status: " MTN-KSDS-Status
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
+       File-Check-Error.
+           if not Error-File-OK
+              display "MTNERR file status: " Error-File-Status
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
+       9900-Tragic-Ending.
+           move 12 to return-code
+           display "Error loading mountain KSDS"
+           perform File-Quit
+           goback
+           .
