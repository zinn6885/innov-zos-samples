@@ -0,0 +1,253 @@
+       Identification Division.
+       Program-Id. STR3BAT.
+      *****************************************************************
+      * Batch mailing-label run - reads a file of comma-delimited
+      * address lines in the same layout as STR3's hardcoded
+      * CSV-Record and produces one formatted mailing-label line per
+      * input record.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       FILE-CONTROL.
+           SELECT Address-File
+              ASSIGN to "ADDRDAT"
+              Organization sequential
+              Access Sequential
+              File Status Address-File-Status.
+           SELECT Error-File
+              ASSIGN to "STR3ERR"
+              Organization sequential
+              Access Sequential
+              File Status Error-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Address-File
+           Recording mode F
+           Record contains 80 characters
+           Block contains 0 records
+           Data record Address-File-Record.
+       01  Address-File-Record      pic x(80).
+       FD  Error-File
+           Recording mode F
+           Record contains 82 characters
+           Block contains 0 records
+           Data record Error-File-Record.
+       01  Error-File-Record.
+           05  ERR-Transaction       pic x(80).
+           05  ERR-Reason-Code       pic s99.
+
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  Address-File-Status  pic x(02).
+               88  Address-File-OK  value "00".
+               88  Address-File-EOF value "10".
+           05  Error-File-Status    pic x(02).
+               88  Error-File-OK    value "00".
+
+       01  Generic-Output-Field     pic x(132).
+       01  Street-Address.
+           05  Addr-Street-Number    pic x(6).
+           05  Addr-Street-Name      pic x(30).
+           05  Addr-Street-Direction pic x.
+           05  Addr-Street-Type      pic x(12).
+           05  Addr-Unit             pic x(6).
+           05  Addr-Unit-Type        pic x(6).
+           05  Addr-City             pic x(30).
+           05  Addr-State            pic x(2).
+           05  Addr-Zipcode.
+               10  Addr-Zip-5        pic x(5).
+               10  Addr-Zip-4        pic x(4).
+
+       01  Label-Line-1             pic x(60).
+       01  Label-Line-2             pic x(60).
+       01  CSV-Export-Line          pic x(132).
+
+       01  Output-Mode              pic x(01) value "1".
+           88  Mode-Single-Line     value "1".
+           88  Mode-USPS-Two-Line   value "2".
+           88  Mode-CSV-Export      value "3".
+
+       01  RecordCount              pic 9(05) value zero.
+       01  RejectedCount            pic 9(05) value zero.
+       01  FieldCount               pic 9(02).
+       01  CheckDataStatus          pic s99.
+
+       Procedure Division.
+           move "1" to Output-Mode
+           perform Run-Address-Report
+           move "2" to Output-Mode
+           perform Run-Address-Report
+           move "3" to Output-Mode
+           perform Run-Address-Report
+           goback
+           .
+
+       Run-Address-Report.
+           move zero to RecordCount
+           move zero to RejectedCount
+           display "before open"
+           open input Address-File
+           perform File-Check-Address
+           open output Error-File
+           perform File-Check-Error
+           display "after open"
+
+           read Address-File
+           perform File-Check-Address
+           perform with test before
+              until Address-File-EOF
+              perform Process-Address-Line
+              read Address-File
+              perform File-Check-Address
+           end-perform
+
+           display "Address lines processed: " RecordCount
+           display "Address lines rejected: " RejectedCount
+           perform File-Quit
+           .
+
+       Process-Address-Line.
+           move spaces to Street-Address Generic-Output-Field
+           move zero to FieldCount
+           unstring Address-File-Record delimited by ","
+              into Addr-Street-Number
+                   Addr-Street-Name
+                   Addr-Street-Direction
+                   Addr-Street-Type
+                   Addr-Unit
+                   Addr-Unit-Type
+                   Addr-City
+                   Addr-State
+                   Addr-Zipcode
+              tallying in FieldCount
+           end-unstring
+           if FieldCount not equal 9
+              move 1 to CheckDataStatus
+              perform WriteError
+           else
+              evaluate true
+                  when Mode-Single-Line
+                     perform Build-Single-Line
+                     display Generic-Output-Field
+                  when Mode-USPS-Two-Line
+                     perform Build-USPS-Two-Line
+                     display Label-Line-1
+                     display Label-Line-2
+                  when Mode-CSV-Export
+                     perform Build-CSV-Export
+                     display CSV-Export-Line
+              end-evaluate
+              add 1 to RecordCount
+           end-if
+           .
+
+       WriteError.
+           move Address-File-Record to ERR-Transaction
+           move CheckDataStatus to ERR-Reason-Code
+           write Error-File-Record
+           end-write
+           perform File-Check-Error
+           add 1 to RejectedCount
+           .
+
+       Build-Single-Line.
+           string Addr-Street-Number delimited by space
+                  " " delimited by size
+                  Addr-Street-Direction delimited by size
+                  ". " delimited by size
+                  Addr-Street-Name delimited by space
+                  " " delimited by size
+                  Addr-Street-Type delimited by space
+                  ", " delimited by size
+                  Addr-Unit-Type delimited by space
+                  space delimited by size
+                  Addr-Unit delimited by space
+                  ", " delimited by size
+                  Addr-City delimited by space
+                  ", " delimited by size
+                  Addr-State delimited by space
+                  " " delimited by size
+                  Addr-Zip-5 delimited by space
+                  "-" delimited by size
+                  Addr-Zip-4 delimited by space
+                into Generic-Output-Field
+           end-string
+           .
+
+       Build-USPS-Two-Line.
+           move spaces to Label-Line-1 Label-Line-2
+           string Addr-Street-Number delimited by space
+                  " " delimited by size
+                  Addr-Street-Direction delimited by size
+                  ". " delimited by size
+                  Addr-Street-Name delimited by space
+                  " " delimited by size
+                  Addr-Street-Type delimited by space
+                  ", " delimited by size
+                  Addr-Unit-Type delimited by space
+                  space delimited by size
+                  Addr-Unit delimited by space
+                into Label-Line-1
+           end-string
+           string Addr-City delimited by space
+                  ", " delimited by size
+                  Addr-State delimited by space
+                  " " delimited by size
+                  Addr-Zip-5 delimited by space
+                  "-" delimited by size
+                  Addr-Zip-4 delimited by space
+                into Label-Line-2
+           end-string
+           .
+
+       Build-CSV-Export.
+           move spaces to CSV-Export-Line
+           string Addr-Street-Number delimited by space
+                  "," delimited by size
+                  Addr-Street-Name delimited by space
+                  "," delimited by size
+                  Addr-Street-Direction delimited by size
+                  "," delimited by size
+                  Addr-Street-Type delimited by space
+                  "," delimited by size
+                  Addr-Unit delimited by space
+                  "," delimited by size
+                  Addr-Unit-Type delimited by space
+                  "," delimited by size
+                  Addr-City delimited by space
+                  "," delimited by size
+                  Addr-State delimited by size
+                  "," delimited by size
+                  Addr-Zip-5 delimited by space
+                  "," delimited by size
+                  Addr-Zip-4 delimited by space
+                into CSV-Export-Line
+           end-string
+           .
+
+       File-Quit.
+           close Address-File
+           close Error-File
+           .
+
+       File-Check-Address.
+           if not Address-File-OK and not Address-File-EOF
+              display Address-File-Status
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
+       File-Check-Error.
+           if not Error-File-OK
+              display "STR3ERR file status: " Error-File-Status
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
+       9900-Tragic-Ending.
+           move 12 to return-code
+           display "Error with address file"
+           perform File-Quit
+           goback
+           .
