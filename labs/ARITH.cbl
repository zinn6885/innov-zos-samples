@@ -20,6 +20,12 @@
            05  Tax-Rate          pic s9v9(4) packed-decimal.
            05  Total-Amount      pic s9(5)v99 packed-decimal.
            05  Display-Amount    pic $$,$$$,$$9.99.
+           05  Rounding-Selection pic x(01) value "N".
+               88  Round-Nearest        value "N".
+               88  Round-Away-From-Zero value "A".
+           05  Truncated-Total    pic s9(5)v99 packed-decimal.
+           05  Rounded-Total      pic s9(5)v99 packed-decimal.
+           05  Rounding-Delta     pic s9(5)v99 packed-decimal.
 
        Procedure Division.
 
@@ -108,13 +114,44 @@
       * <your code goes here>
            add 1 to Tax-Rate
            end-add
-           multiply Sale-Amount by Tax-Rate
-               giving Display-Amount
-           end-multiply
+           move "N" to Rounding-Selection
+           perform Apply-Tax-Rounding
+           move Rounded-Total to Display-Amount
+           display "Total-Amount is " Display-Amount
+
+           move "A" to Rounding-Selection
+           perform Apply-Tax-Rounding
+           move Rounded-Total to Display-Amount
            display "Total-Amount is " Display-Amount
 
            goback
            .
+
+      * Applies Tax-Rate to Sale-Amount under the selected rounding
+      * mode (nearest, or always away from zero) and displays a
+      * truncated-vs-rounded audit line for the penny-level delta.
+       Apply-Tax-Rounding.
+           compute Truncated-Total = Sale-Amount * Tax-Rate
+           end-compute
+           evaluate true
+               when Round-Away-From-Zero
+                  compute Rounded-Total
+                     rounded mode is away-from-zero =
+                     Sale-Amount * Tax-Rate
+                  end-compute
+               when other
+                  compute Rounded-Total
+                     rounded mode is nearest-away-from-zero =
+                     Sale-Amount * Tax-Rate
+                  end-compute
+           end-evaluate
+           compute Rounding-Delta = Rounded-Total - Truncated-Total
+           end-compute
+           display "Truncated: " Truncated-Total
+              " Rounded: " Rounded-Total
+              " Delta: " Rounding-Delta
+           .
+
        Numeric-or-Not.
            if Value-2 is numeric        
                display "Field Value-2 is numeric"
