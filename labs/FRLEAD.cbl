@@ -0,0 +1,334 @@
+       Identification Division.
+       Program-Id. FRLEAD.
+      *****************************************************************
+      * Season leaderboard report, read-only, off the FRSEED KSDS
+      * that FRUPDATE maintains. Prints top KT-Pct-Completed,
+      * KT-Avg-Points, and KT-Three-Pointers league-wide and per team.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select KSDS-File
+               Record Key FD-KSDS-Key
+               Assign to "FRSEED"
+               Organization Indexed
+               Access Dynamic
+               File Status KSDS-File-Status.
+
+       Data Division.
+       File Section.
+       FD  KSDS-File.
+       01  FD-KSDS-Record.
+           copy FRTHROW.
+
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  KSDS-File-Status           pic x(02).
+               88  KSDS-OK                value "00".
+               88  KSDS-EOF               value "10".
+       01  KSDS-Record.
+           copy FRSEEDR.
+
+       01  WorkingVars.
+           05  PlayerCount                pic 9(05) value zero.
+           05  TeamCount                  pic 9(04) value zero.
+           05  Player-Ix                  pic 9(05) value zero.
+           05  Team-Ix                    pic 9(04) value zero.
+           05  BestIx                     pic 9(05) value zero.
+           05  Rank                       pic 9(02) value zero.
+           05  Table-Full-Flag            pic x value space.
+               88  Table-Full             value "Y".
+
+       01  BestValuePct                   pic s9(03)v9.
+       01  BestValueAvg                   pic s9(04)v9.
+       01  BestValueThree                 pic s9(06).
+
+       01  Player-Table.
+           05  Player-Entry occurs 1 to 2000 times
+                  depending on PlayerCount.
+               10  PL-Team                pic x(20).
+               10  PL-Player              pic x(20).
+               10  PL-Pct                 pic 9(03)v9.
+               10  PL-Avg                 pic 9(04)v9.
+               10  PL-Three               pic 9(05).
+               10  PL-Used                pic x value space.
+                   88  PL-Is-Used         value "Y".
+
+       01  Team-Table.
+           05  Team-Entry occurs 1 to 200 times
+                  depending on TeamCount.
+               10  TM-Team                pic x(20).
+
+       Procedure Division.
+           perform Open-And-Load
+           perform Print-League-Boards
+           perform Print-Team-Boards
+           perform File-Quit
+           goback
+           .
+
+       Open-And-Load.
+           display "before open"
+           open input KSDS-File
+           perform File-Check-KSDS
+           move low-values to FD-KSDS-Key
+           start KSDS-File
+              key is >= FD-KSDS-Key
+           end-start
+           perform File-Check-KSDS
+           display "after open"
+           perform Read-Next-KSDS
+           perform with test before
+              until KSDS-EOF
+              perform Load-Player
+              perform Read-Next-KSDS
+           end-perform
+           .
+
+       Read-Next-KSDS.
+           move spaces to KSDS-Info
+           read KSDS-File next
+               into KSDS-Record
+           end-read
+           perform File-Check-KSDS
+           .
+
+       Load-Player.
+           if PlayerCount >= 2000
+              if not Table-Full
+                 display "Player table full - skipping remaining "
+                    "records"
+                 move "Y" to Table-Full-Flag
+              end-if
+           else
+              add 1 to PlayerCount
+              move KS-Team-Name to PL-Team(PlayerCount)
+              move KS-Player-Name to PL-Player(PlayerCount)
+              move KT-Pct-Completed to PL-Pct(PlayerCount)
+              move KT-Avg-Points to PL-Avg(PlayerCount)
+              move KT-Three-Pointers to PL-Three(PlayerCount)
+              move space to PL-Used(PlayerCount)
+              perform Track-Team
+           end-if
+           .
+
+       Track-Team.
+           move zero to BestIx
+           perform varying Team-Ix from 1 by 1 until Team-Ix > TeamCount
+              if TM-Team(Team-Ix) equal PL-Team(PlayerCount)
+                 move 1 to BestIx
+              end-if
+           end-perform
+           if BestIx equal zero and TeamCount < 200
+              add 1 to TeamCount
+              move PL-Team(PlayerCount) to TM-Team(TeamCount)
+           end-if
+           .
+
+       Clear-Used.
+           perform varying Player-Ix from 1 by 1
+              until Player-Ix > PlayerCount
+              move space to PL-Used(Player-Ix)
+           end-perform
+           .
+
+       Print-League-Boards.
+           display " "
+           display "===== LEAGUE-WIDE LEADERBOARDS ====="
+           perform Clear-Used
+           display " "
+           display "Top Shooting Percentage (KT-Pct-Completed):"
+           perform varying Rank from 1 by 1 until Rank > 5
+              perform Find-Best-Pct
+              perform Print-League-Pct
+           end-perform
+           perform Clear-Used
+           display " "
+           display "Top Scoring Average (KT-Avg-Points):"
+           perform varying Rank from 1 by 1 until Rank > 5
+              perform Find-Best-Avg
+              perform Print-League-Avg
+           end-perform
+           perform Clear-Used
+           display " "
+           display "Top Three-Pointers (KT-Three-Pointers):"
+           perform varying Rank from 1 by 1 until Rank > 5
+              perform Find-Best-Three
+              perform Print-League-Three
+           end-perform
+           .
+
+       Print-League-Pct.
+           if BestIx > zero
+              display Rank ". " PL-Team(BestIx) " " PL-Player(BestIx)
+                 " Pct: " PL-Pct(BestIx)
+              move "Y" to PL-Used(BestIx)
+           end-if
+           .
+       Print-League-Avg.
+           if BestIx > zero
+              display Rank ". " PL-Team(BestIx) " " PL-Player(BestIx)
+                 " Avg: " PL-Avg(BestIx)
+              move "Y" to PL-Used(BestIx)
+           end-if
+           .
+       Print-League-Three.
+           if BestIx > zero
+              display Rank ". " PL-Team(BestIx) " " PL-Player(BestIx)
+                 " 3PT: " PL-Three(BestIx)
+              move "Y" to PL-Used(BestIx)
+           end-if
+           .
+
+       Print-Team-Boards.
+           display " "
+           display "===== TEAM LEADERBOARDS ====="
+           perform varying Team-Ix from 1 by 1 until Team-Ix > TeamCount
+              display " "
+              display "Team: " TM-Team(Team-Ix)
+              perform Clear-Used
+              display "  Top Shooting Percentage:"
+              perform varying Rank from 1 by 1 until Rank > 3
+                 perform Find-Best-Pct-For-Team
+                 perform Print-Team-Pct
+              end-perform
+              perform Clear-Used
+              display "  Top Scoring Average:"
+              perform varying Rank from 1 by 1 until Rank > 3
+                 perform Find-Best-Avg-For-Team
+                 perform Print-Team-Avg
+              end-perform
+              perform Clear-Used
+              display "  Top Three-Pointers:"
+              perform varying Rank from 1 by 1 until Rank > 3
+                 perform Find-Best-Three-For-Team
+                 perform Print-Team-Three
+              end-perform
+           end-perform
+           .
+
+       Print-Team-Pct.
+           if BestIx > zero
+              display "  " Rank ". " PL-Player(BestIx)
+                 " Pct: " PL-Pct(BestIx)
+              move "Y" to PL-Used(BestIx)
+           end-if
+           .
+       Print-Team-Avg.
+           if BestIx > zero
+              display "  " Rank ". " PL-Player(BestIx)
+                 " Avg: " PL-Avg(BestIx)
+              move "Y" to PL-Used(BestIx)
+           end-if
+           .
+       Print-Team-Three.
+           if BestIx > zero
+              display "  " Rank ". " PL-Player(BestIx)
+                 " 3PT: " PL-Three(BestIx)
+              move "Y" to PL-Used(BestIx)
+           end-if
+           .
+
+       Find-Best-Pct.
+           move zero to BestIx
+           move -1 to BestValuePct
+           perform varying Player-Ix from 1 by 1
+              until Player-Ix > PlayerCount
+              if not PL-Is-Used(Player-Ix)
+                 if PL-Pct(Player-Ix) > BestValuePct
+                    move PL-Pct(Player-Ix) to BestValuePct
+                    move Player-Ix to BestIx
+                 end-if
+              end-if
+           end-perform
+           .
+
+       Find-Best-Avg.
+           move zero to BestIx
+           move -1 to BestValueAvg
+           perform varying Player-Ix from 1 by 1
+              until Player-Ix > PlayerCount
+              if not PL-Is-Used(Player-Ix)
+                 if PL-Avg(Player-Ix) > BestValueAvg
+                    move PL-Avg(Player-Ix) to BestValueAvg
+                    move Player-Ix to BestIx
+                 end-if
+              end-if
+           end-perform
+           .
+
+       Find-Best-Three.
+           move zero to BestIx
+           move -1 to BestValueThree
+           perform varying Player-Ix from 1 by 1
+              until Player-Ix > PlayerCount
+              if not PL-Is-Used(Player-Ix)
+                 if PL-Three(Player-Ix) > BestValueThree
+                    move PL-Three(Player-Ix) to BestValueThree
+                    move Player-Ix to BestIx
+                 end-if
+              end-if
+           end-perform
+           .
+
+       Find-Best-Pct-For-Team.
+           move zero to BestIx
+           move -1 to BestValuePct
+           perform varying Player-Ix from 1 by 1
+              until Player-Ix > PlayerCount
+              if not PL-Is-Used(Player-Ix)
+                 and PL-Team(Player-Ix) equal TM-Team(Team-Ix)
+                 if PL-Pct(Player-Ix) > BestValuePct
+                    move PL-Pct(Player-Ix) to BestValuePct
+                    move Player-Ix to BestIx
+                 end-if
+              end-if
+           end-perform
+           .
+
+       Find-Best-Avg-For-Team.
+           move zero to BestIx
+           move -1 to BestValueAvg
+           perform varying Player-Ix from 1 by 1
+              until Player-Ix > PlayerCount
+              if not PL-Is-Used(Player-Ix)
+                 and PL-Team(Player-Ix) equal TM-Team(Team-Ix)
+                 if PL-Avg(Player-Ix) > BestValueAvg
+                    move PL-Avg(Player-Ix) to BestValueAvg
+                    move Player-Ix to BestIx
+                 end-if
+              end-if
+           end-perform
+           .
+
+       Find-Best-Three-For-Team.
+           move zero to BestIx
+           move -1 to BestValueThree
+           perform varying Player-Ix from 1 by 1
+              until Player-Ix > PlayerCount
+              if not PL-Is-Used(Player-Ix)
+                 and PL-Team(Player-Ix) equal TM-Team(Team-Ix)
+                 if PL-Three(Player-Ix) > BestValueThree
+                    move PL-Three(Player-Ix) to BestValueThree
+                    move Player-Ix to BestIx
+                 end-if
+              end-if
+           end-perform
+           .
+
+       File-Check-KSDS.
+           if not KSDS-OK and not KSDS-EOF
+              display "KSDS file status: " KSDS-File-Status
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
+       File-Quit.
+           close KSDS-File
+           .
+
+       9900-Tragic-Ending.
+           move 12 to return-code
+           perform File-Quit
+           goback
+           .
