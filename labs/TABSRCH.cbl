@@ -2,35 +2,48 @@
        Program-Id. TABSRCH.
       *****************************************************************
       * Follow the instructions given in source comments.
+      *
+      * Mountain reference data is loaded once by MTLOAD into the
+      * MOUNTKSDS indexed file, keyed by the normalized mountain name.
+      * TABSRCH reads that KSDS directly instead of reloading and
+      * re-normalizing MTDATA on every run.
       *****************************************************************
        Environment Division.
        Input-Output Section.
        FILE-CONTROL.
-           SELECT MTDATA
-              ASSIGN to "MTDATA"
+           SELECT MTN-KSDS-File
+              Record Key MTN-Normalize
+              Assign to "MOUNTKSDS"
+              Organization Indexed
+              Access Dynamic
+              File Status MTN-KSDS-Status.
+           SELECT Error-Log-File
+              ASSIGN to "RUNLOG"
               Organization sequential
-              Access Sequential 
-              File Status MTDATA-Status.
-      * <your code goes here - SELECT>
+              Access Sequential
+              File Status Error-Log-Status.
 
        Data Division.
        File Section.
-       FD  MTDATA
+       FD  MTN-KSDS-File.
+       01  MTN-KSDS-Record.
+           copy MTNREC.
+       FD  Error-Log-File
            Recording mode F
            Record contains 80 characters
            Block contains 0 records
-           Data record MTDATA-Input-Record.
-       01  MTDATA-Input-Record         pic x(80).    
-
-      * <your code goes here - FD>
+           Data record Error-Log-Record.
+       01  Error-Log-Record.
+           copy ERRLOGR.
 
        Working-Storage Section.
-       01  Input-Record.
-           copy TABREC.
        01  File-Status-Indicators.
-           05 MTDATA-Status     pic x(2).
-              88 MTDATA-OK      value "00".
-              88 MTDATA-EOF     value "10".
+           05 MTN-KSDS-Status   pic x(2).
+              88 MTN-KSDS-OK    value "00".
+              88 MTN-KSDS-EOF   value "10".
+           05 Error-Log-Status  pic x(2).
+              88 Error-Log-OK   value "00".
+       01  LastFileStatus       pic x(2).
        01  WorkingSpace.
            05 DisplayLine       pic x(100).
            05 Work1             pic x(20).
@@ -40,13 +53,14 @@
            05 FindMTN           pic x(30).
            05 UnstringSpaceIn   pic x(30).
            05 UnstringSpaceOut  pic x(30).
-       01  MTDATA-Line-count    pic 9(2).
+       01  MTDATA-Line-count    pic 9(4).
+       01  Max-Mountains        pic 9(4) value 2000.
        01  Mt-Current.
            05 MT-StateC          pic x(2).
            05 MT-NameC           pic x(30).
            05 MT-HeightC         pic x(5).
        01  MT-Table.
-           05 MT-Line occurs 1 to 50 times
+           05 MT-Line occurs 1 to 2000 times
                       depending on MTDATA-Line-count
                       ascending MT-Normalize
                       indexed by MT-Ix.
@@ -54,52 +68,74 @@
                  88 AlaskaCode         value "AK".
               10 MT-Name           pic x(30).
               10 MT-Height         pic x(5).
+              10 MT-Height-N redefines MT-Height pic 9(5).
               10 MT-Normalize      pic x(30).
-      * <your code goes here - File Status field>
+       01  StateCount              pic 9(2) value zero.
+       01  State-Summary-Table.
+           05 SS-Line occurs 1 to 50 times
+                      depending on StateCount
+                      indexed by SS-Ix.
+              10 SS-State          pic x(2).
+              10 SS-Count          pic 9(5).
+              10 SS-Total-Height   pic 9(9).
+              10 SS-Max-Height     pic 9(5).
+              10 SS-Avg-Height     pic 9(5)v9.
+       01  FoundStateIx            pic 9(2).
+       01  RangeLow                pic 9(5).
+       01  RangeHigh               pic 9(5).
 
        Procedure Division.
 
       * Complete the missing code in the Environment Division,
       * Input-Output Section and the Data Division, File Section
       * to suport a sequential data set with fixed-blocked format
-      * and 80-byte logical records. 
-      * Specify a value for BLOCK CONTAINS that causes the program 
+      * and 80-byte logical records.
+      * Specify a value for BLOCK CONTAINS that causes the program
       * not to care what the actual block size is.
       *
       * Create a job in your JCL library to execute program TABSRCH.
       * Include a DD statement for the input data set named
       * <userid>.INNOV.TABDATA and give it a DDNAME that matches the
       * external name you coded on the SELECT statement for the file.
-      * 
+      *
       * Code logic to open, read, and close the data set and to
       * populate a table in Working-Storage with the records from
       * the data set.
            display "before open"
-           open input MTDATA
+           open input MTN-KSDS-File
+           perform File-Check
+           move low-values to MTN-Normalize
+           start MTN-KSDS-File
+              key is >= MTN-Normalize
+           end-start
            perform File-Check
            display "after open"
-           
+
            set MT-Ix to 1
-           read MTDATA into MT-Line(MT-Ix)
+           perform Read-Next-Mountain
            perform with test before
               varying MT-Ix from 1 by 1
-              until MTDATA-EOF        
-              perform File-Check
-      *        move MTDATA-Input-Record(1:2) to MT-State(MT-Ix)
-      *        move MTDATA-Input-Record(3:29) to MT-Name(MT-Ix)
-      *        move MTDATA-Input-Record(33:5) to MT-Height(MT-Ix)
-              add 1 to MTDATA-Line-count 
+              until MTN-KSDS-EOF or MT-Ix > Max-Mountains
+              move MTN-State to MT-State(MT-Ix)
+              move MTN-Name to MT-Name(MT-Ix)
+              move MTN-Height to MT-Height(MT-Ix)
+              move MTN-Normalize to MT-Normalize(MT-Ix)
+              add 1 to MTDATA-Line-count
                  end-add
-              read MTDATA into MT-Line(MT-Ix)
-              display MT-Name(MT-Ix) 
+              display MT-Name(MT-Ix)
                  " " MT-State(MT-Ix)
                  " " MT-Height(MT-Ix)
+              perform Read-Next-Mountain
            end-perform
+           if not MTN-KSDS-EOF
+              display "Mountain table limit of " Max-Mountains
+                 " reached - MOUNTKSDS not fully loaded"
+           end-if
            perform File-Quit
 
-      * Then code table search logic as described below. 
+      * Then code table search logic as described below.
       *
-      * Search #1 - serial search. 
+      * Search #1 - serial search.
       *
       * Find the US mountain outside of Alaska with the highest
       * elevation. Display its name, state abbreviation, and
@@ -120,24 +156,24 @@
            display DisplayLine
       *
       * Search #2 - binary search.
-      * 
+      *
       * Note - The table is sorted descending by MTN-Elevation.
       *
       * Find the mountain with the highest elevation under 4500
       * meters. Display its name, state abbreviation, and
       * elevation.
-      
+
            move spaces to DisplayLine
            move ZEROS to Mt-Current
            set MT-Ix to 1
            perform with test before
               varying MT-Ix from 1 by 1
               until MT-Ix greater than MTDATA-Line-count
-              if MT-Height(MT-Ix) < 4500 AND 
+              if MT-Height(MT-Ix) < 4500 AND
                  MT-Height(MT-Ix) > MT-HeightC
                  move MT-Name(MT-Ix) to MT-NameC
                  move MT-State(MT-Ix) to MT-StateC
-                 move MT-Height(MT-Ix) to MT-HeightC 
+                 move MT-Height(MT-Ix) to MT-HeightC
               end-if
            end-perform
            string MT-NameC delimited by "  "
@@ -149,11 +185,28 @@
            into DisplayLine
            display DisplayLine
 
+      *
+      * Per-state summary report.
+      *
+      * Group MT-Table by MT-State and print, per state, the count of
+      * mountains and the average and max MT-Height.
+           perform Build-State-Summary
+           perform Print-State-Summary
+
+      *
+      * Range search.
+      *
+      * List every mountain whose MT-Height falls between a supplied
+      * low and high bound, instead of just keeping the single best
+      * match like Search #2 does.
+           move 3000 to RangeLow
+           move 4500 to RangeHigh
+           perform Range-Search
+
       *
       * Search all for any mountain name
-      * adjust the search key value so that it is normalized
-      * dave made them all lowercase and no spaces
-           perform PopulateNormalize
+      * The KSDS key is already normalized (lowercase, no spaces),
+      * so only the search argument needs normalizing here.
            move "Denali" to FindMTN
            perform SearchMountain
            move "Mount Williamson" to FindMTN
@@ -163,6 +216,82 @@
            goback
            .
 
+       Build-State-Summary.
+           set MT-Ix to 1
+           perform with test before
+              varying MT-Ix from 1 by 1
+              until MT-Ix greater than MTDATA-Line-count
+              perform Find-Or-Add-State
+              add 1 to SS-Count(FoundStateIx)
+              add MT-Height-N(MT-Ix) to SS-Total-Height(FoundStateIx)
+              if MT-Height-N(MT-Ix) > SS-Max-Height(FoundStateIx)
+                 move MT-Height-N(MT-Ix) to SS-Max-Height(FoundStateIx)
+              end-if
+           end-perform
+           set SS-Ix to 1
+           perform with test before
+              varying SS-Ix from 1 by 1
+              until SS-Ix greater than StateCount
+              divide SS-Total-Height(SS-Ix) by SS-Count(SS-Ix)
+                 giving SS-Avg-Height(SS-Ix) rounded
+           end-perform
+           .
+
+       Find-Or-Add-State.
+           move zero to FoundStateIx
+           set SS-Ix to 1
+           perform with test before
+              varying SS-Ix from 1 by 1
+              until SS-Ix greater than StateCount
+              if SS-State(SS-Ix) equal MT-State(MT-Ix)
+                 move SS-Ix to FoundStateIx
+              end-if
+           end-perform
+           if FoundStateIx equal zero
+              add 1 to StateCount
+              move StateCount to FoundStateIx
+              move MT-State(MT-Ix) to SS-State(FoundStateIx)
+              move zero to SS-Count(FoundStateIx)
+              move zero to SS-Total-Height(FoundStateIx)
+              move zero to SS-Max-Height(FoundStateIx)
+           end-if
+           .
+
+       Print-State-Summary.
+           display "Per-state mountain summary:"
+           set SS-Ix to 1
+           perform with test before
+              varying SS-Ix from 1 by 1
+              until SS-Ix greater than StateCount
+              display SS-State(SS-Ix)
+                 " count=" SS-Count(SS-Ix)
+                 " avg=" SS-Avg-Height(SS-Ix)
+                 " max=" SS-Max-Height(SS-Ix)
+           end-perform
+           .
+
+       Range-Search.
+           display "Mountains between " RangeLow " and " RangeHigh
+              " meters:"
+           set MT-Ix to 1
+           perform with test before
+              varying MT-Ix from 1 by 1
+              until MT-Ix greater than MTDATA-Line-count
+              if MT-Height-N(MT-Ix) >= RangeLow and
+                 MT-Height-N(MT-Ix) <= RangeHigh
+                 display MT-Name(MT-Ix)
+                    " " MT-State(MT-Ix)
+                    " " MT-Height(MT-Ix)
+              end-if
+           end-perform
+           .
+
+       Read-Next-Mountain.
+           read MTN-KSDS-File next
+           end-read
+           perform File-Check
+           .
+
        SearchMountain.
            move FindMTN to UnstringSpaceIn
            perform UnstringSpace
@@ -188,40 +317,42 @@
               move function lower-case(Work2) to Work2
               move function lower-case(Work3) to Work3
               move function lower-case(Work4) to Work4
-              string Work1 delimited by space 
-                 Work2 delimited by space 
-                 Work3 delimited by space 
-                 Work4 delimited by space 
+              string Work1 delimited by space
+                 Work2 delimited by space
+                 Work3 delimited by space
+                 Work4 delimited by space
                  into UnstringSpaceOut
               end-string
            move spaces to UnstringSpaceIn
            .
 
-       PopulateNormalize.
-           perform with test before
-              varying MT-Ix from 1 by 1
-              until MT-Ix greater than MTDATA-Line-count
-              move MT-Name(MT-Ix) to UnstringSpaceIn
-              perform UnstringSpace
-              move UnstringSpaceOut to MT-Normalize(MT-Ix)
-      *        display MT-Line(MT-Ix)
-           end-perform
-           .
-
        File-Quit.
-           close MTDATA
+           close MTN-KSDS-File
            .
 
        File-Check.
-           if not MTDATA-OK
-              display MTDATA-Status
+           if not MTN-KSDS-OK and not MTN-KSDS-EOF
+              display MTN-KSDS-Status
+              move MTN-KSDS-Status to LastFileStatus
               perform 9900-Tragic-Ending
            end-if
            .
 
+       Write-Error-Log.
+           move "TABSRCH" to ERL-Program-Name
+           move function current-date to ERL-Timestamp
+           move LastFileStatus to ERL-File-Status
+           move MTDATA-Line-count to ERL-Last-Record
+           open extend Error-Log-File
+           write Error-Log-Record
+           end-write
+           close Error-Log-File
+           .
+
        9900-Tragic-Ending.
            move 12 to return-code
            display "Error with input file"
+           perform Write-Error-Log
            perform File-Quit
            goback
-           .
\ No newline at end of file
+           .
