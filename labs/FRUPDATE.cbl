@@ -12,17 +12,46 @@
                Organization Indexed
                Access Dynamic
                File Status KSDS-File-Status.
+           Select Team-KSDS-File
+               Record Key FD-Team-Key
+               Assign to "FRTEAM"
+               Organization Indexed
+               Access Dynamic
+               File Status Team-KSDS-Status.
            SELECT Update-File
               ASSIGN to "FRUPDATE"
               Organization sequential
-              Access Sequential 
+              Access Sequential
               File Status Update-File-Status.
+           SELECT Suspense-File
+              ASSIGN to "FRSUSPEN"
+              Organization sequential
+              Access Sequential
+              File Status Suspense-File-Status.
+           SELECT Restart-File
+              ASSIGN to "FRRESTRT"
+              Organization sequential
+              Access Sequential
+              File Status Restart-File-Status.
+           SELECT History-File
+              ASSIGN to "FRHIST"
+              Organization sequential
+              Access Sequential
+              File Status History-File-Status.
+           SELECT Error-Log-File
+              ASSIGN to "RUNLOG"
+              Organization sequential
+              Access Sequential
+              File Status Error-Log-Status.
 
        Data Division.
        File Section.
        FD  KSDS-File.
        01  FD-KSDS-Record.
            copy FRTHROW.
+       FD  Team-KSDS-File.
+       01  FD-Team-Record.
+           copy FRTEAMK.
        FD  Update-File
            Recording mode F
            Record contains 80 characters
@@ -30,6 +59,35 @@
            Data record Update-File-Record.
        01  Update-File-Record.
            copy FRUPDATE.
+       FD  Suspense-File
+           Recording mode F
+           Record contains 82 characters
+           Block contains 0 records
+           Data record Suspense-File-Record.
+       01  Suspense-File-Record.
+           05  SUS-Transaction        pic x(80).
+           05  SUS-Reason-Code        pic s99.
+       FD  Restart-File
+           Recording mode F
+           Record contains 9 characters
+           Block contains 0 records
+           Data record Restart-File-Record.
+       01  Restart-File-Record.
+           05  RST-ActionNum          pic s9(9).
+       FD  History-File
+           Recording mode F
+           Record contains 77 characters
+           Block contains 0 records
+           Data record History-File-Record.
+       01  History-File-Record.
+           copy FRHISTR.
+       FD  Error-Log-File
+           Recording mode F
+           Record contains 80 characters
+           Block contains 0 records
+           Data record Error-Log-Record.
+       01  Error-Log-Record.
+           copy ERRLOGR.
 
        Working-Storage Section.
        01  File-Status-Indicators.
@@ -41,19 +99,39 @@
            05  Update-File-Status         pic x(02).
                88  Update-File-OK         value "00".
                88  Update-File-EOF        value "10".
+           05  Suspense-File-Status       pic x(02).
+               88  Suspense-File-OK       value "00".
+           05  Restart-File-Status        pic x(02).
+               88  Restart-File-OK        value "00".
+               88  Restart-File-EOF       value "10".
+               88  Restart-File-Not-Found value "35".
+           05  Team-KSDS-Status           pic x(02).
+               88  Team-KSDS-OK           value "00".
+               88  Team-KSDS-EOF          value "10".
+               88  Team-KSDS-Not-Found    value "23".
+           05  History-File-Status        pic x(02).
+               88  History-File-OK        value "00".
+           05  Error-Log-Status           pic x(02).
+               88  Error-Log-OK           value "00".
+       01  LastFileStatus                 pic x(02).
        01  KSDS-Record.
-           05  KSDS-Key                   pic x(40).
-           05  KSDS-Info.
-              10  KT-Games                   pic 9(05).
-              10  KT-Attempts                pic 9(05).
-              10  KT-Completed               pic 9(05).
-              10  KT-Three-Pointers          pic 9(05).
-              10  KT-Pct-Completed           pic 9(03)v9.
-              10  KT-Avg-Points              pic 9(04)v9. 
-              10  KT-Last-Update             pic x(08).
+           copy FRSEEDR.
+       01  Team-Record.
+           copy FRTEAMR.
+       01  Old-Player-Stats.
+           05  Old-KT-Games               pic 9(05).
+           05  Old-KT-Attempts            pic 9(05).
+           05  Old-KT-Completed           pic 9(05).
+           05  Old-KT-Three-Pointers      pic 9(05).
        01  WorkingVars.
-           05 ActionNum                   pic s999.
+           05 ActionNum                   pic s9(09).
            05 CheckDataStatus             pic s99.
+           05 CheckpointInterval          pic 9(05) value 100.
+           05 RestartPoint                pic s9(09) value zero.
+           05 AddCount                    pic 9(07) value zero.
+           05 UpdateCount                 pic 9(07) value zero.
+           05 DeleteCount                 pic 9(07) value zero.
+           05 RejectCount                 pic 9(07) value zero.
        01  Date-and-Time.
            05  TodayDate.
               10  DT-Year               pic 9(04).
@@ -75,8 +153,15 @@
            display "before open"
            open input Update-File
            open i-o KSDS-File
+           open i-o Team-KSDS-File
+           open extend Suspense-File
+           open extend History-File
            perform File-Check-Update
            perform File-Check-KSDS
+           perform File-Check-Team
+           perform File-Check-Suspense
+           perform File-Check-History
+           perform Restart-Recovery
            display "after open"
 
       * read through the Update File and perform the actions
@@ -86,10 +171,15 @@
            perform with test before
               until Update-File-EOF
               add 1 to ActionNum
-              display "before action"
-              perform Read-Next-Update
-              display "after action"
+              if ActionNum > RestartPoint
+                 display "before action"
+                 perform Read-Next-Update
+                 display "after action"
+              else
+                 perform Skip-Update
+              end-if
               end-perform
+           perform Clear-Restart-Checkpoint
            perform File-Quit
 
       * read and display the updated KSDS file
@@ -127,8 +217,11 @@
        Read-Next-Update.
            display "Before check"
            perform CheckData
+           if CheckDataStatus equal zero
+              perform CheckKeyConflict
+           end-if
            display "after check"
-           if CheckDataStatus equal zero 
+           if CheckDataStatus equal zero
               display "Equal zero"
               EVALUATE true
                  WHEN FTU-ADD
@@ -136,25 +229,85 @@
                        FTU-Games-X FTU-Attempts-X FTU-Completed-X 
                        FTU-Three-Pointers-X
                     perform ActionAdd
+                    add 1 to AddCount
                  WHEN FTU-DELETE
                     display "Delete " FTU-Team-Name FTU-Player-Name
                     perform ActionDelete
+                    add 1 to DeleteCount
                  WHEN FTU-UPDATE   
                     display "update" 
                     display "Update " FTU-Team-Name FTU-Player-Name
                        FTU-Games-X FTU-Attempts-X FTU-Completed-X 
                        FTU-Three-Pointers-X
                     perform ActionUpdate
+                    add 1 to UpdateCount
                  WHEN other
                     display "invalid FTU-Operation " FTU-Operation
+                    move 8 to CheckDataStatus
+                    perform WriteSuspense
+                    add 1 to RejectCount
               END-EVALUATE
-           else 
+           else
               display "Invalid Data input. Status: " CheckDataStatus
               display "On action: " ActionNum " " FTU-Operation
+              perform WriteSuspense
+              add 1 to RejectCount
+           end-if
+           if function mod(ActionNum, CheckpointInterval) equal zero
+              perform Write-Checkpoint
            end-if
       *     move zeros to Update-File-Record
            read Update-File
-           perform File-Check-Update 
+           perform File-Check-Update
+           .
+
+       Skip-Update.
+           display "Skipping already-applied action " ActionNum
+           read Update-File
+           perform File-Check-Update
+           .
+
+       Restart-Recovery.
+           move zero to RestartPoint
+           open input Restart-File
+           if Restart-File-Not-Found
+              display "No restart checkpoint found - starting cold"
+           else
+              perform File-Check-Restart
+              read Restart-File into Restart-File-Record
+              perform File-Check-Restart
+              perform with test before
+                 until Restart-File-EOF
+                 move RST-ActionNum to RestartPoint
+                 read Restart-File into Restart-File-Record
+                 perform File-Check-Restart
+              end-perform
+              close Restart-File
+              display "Resuming after checkpointed action " RestartPoint
+           end-if
+           open extend Restart-File
+           perform File-Check-Restart
+           .
+
+       Clear-Restart-Checkpoint.
+           close Restart-File
+           open output Restart-File
+           perform File-Check-Restart
+           .
+
+       Write-Checkpoint.
+           move ActionNum to RST-ActionNum
+           write Restart-File-Record
+           end-write
+           perform File-Check-Restart
+           .
+
+       WriteSuspense.
+           move Update-File-Record to SUS-Transaction
+           move CheckDataStatus to SUS-Reason-Code
+           write Suspense-File-Record
+           end-write
+           perform File-Check-Suspense
            .
 
        MoveKey.
@@ -188,6 +341,32 @@
               move 4 to CheckDataStatus
            end-if
            .
+
+       CheckKeyConflict.
+           perform MoveKey
+           if FTU-ADD
+              read KSDS-File into KSDS-Record
+              end-read
+              if KSDS-OK
+                 move 5 to CheckDataStatus
+              end-if
+           end-if
+           if FTU-UPDATE
+              read KSDS-File into KSDS-Record
+              end-read
+              if KSDS-Record-Not-Found
+                 move 6 to CheckDataStatus
+              end-if
+           end-if
+           if FTU-DELETE
+              read KSDS-File into KSDS-Record
+              end-read
+              if KSDS-Record-Not-Found
+                 move 7 to CheckDataStatus
+              end-if
+           end-if
+           .
+
        UpdateData.
            compute KT-Games =
               KT-Games + FTU-Games
@@ -223,17 +402,25 @@
            perform MoveKey
       *     display "Update read step"
            perform ReadFromKSDS
+           move KT-Games to Old-KT-Games
+           move KT-Attempts to Old-KT-Attempts
+           move KT-Completed to Old-KT-Completed
+           move KT-Three-Pointers to Old-KT-Three-Pointers
            perform UpdateData
       *     display "Update rewrite step"
            rewrite FD-KSDS-Record from KSDS-Record
            end-rewrite
            perform File-Check-KSDS
+           perform SyncTeamUpdate
+           perform Write-History
            .
 
        ActionDelete.
            perform MoveKey
+           perform ReadFromKSDS
            delete KSDS-File record
            perform File-Check-KSDS
+           perform SyncTeamDelete
            .
 
        ActionAdd.
@@ -242,12 +429,144 @@
            write FD-KSDS-Record from KSDS-Record
            end-write
            perform File-Check-KSDS
+           perform SyncTeamAdd
+           perform Write-History
+           .
+
+       Write-History.
+           move FT-Team-Name to HIST-Team-Name
+           move FT-Player-Name to HIST-Player-Name
+           move KT-Last-Update to HIST-Date
+           move KT-Games to HIST-Games
+           move KT-Attempts to HIST-Attempts
+           move KT-Completed to HIST-Completed
+           move KT-Three-Pointers to HIST-Three-Pointers
+           move KT-Pct-Completed to HIST-Pct-Completed
+           move KT-Avg-Points to HIST-Avg-Points
+           write History-File-Record
+           end-write
+           perform File-Check-History
+           .
+
+       SyncTeamAdd.
+           move FT-Team-Name to FD-Team-Key
+           read Team-KSDS-File into Team-Record
+           end-read
+           if Team-KSDS-Not-Found
+              move zero to FT-Team-Info
+              move FT-Team-Name to FT-Team-Key
+           end-if
+           add KT-Games to GT-Games
+           add KT-Attempts to GT-Attempts
+           add KT-Completed to GT-Completed
+           add KT-Three-Pointers to GT-Three-Pointers
+           add 1 to GT-Player-Count
+           perform ComputeTeamData
+           if Team-KSDS-Not-Found
+              write FD-Team-Record from Team-Record
+              end-write
+           else
+              rewrite FD-Team-Record from Team-Record
+              end-rewrite
+           end-if
+           perform File-Check-Team
+           .
+
+       SyncTeamUpdate.
+           move FT-Team-Name to FD-Team-Key
+           read Team-KSDS-File into Team-Record
+           end-read
+           if Team-KSDS-Not-Found
+              display "No team record for " FT-Team-Name
+                 " on player update - rebuilding from this player"
+              move zero to FT-Team-Info
+              move FT-Team-Name to FT-Team-Key
+              move KT-Games to GT-Games
+              move KT-Attempts to GT-Attempts
+              move KT-Completed to GT-Completed
+              move KT-Three-Pointers to GT-Three-Pointers
+              add 1 to GT-Player-Count
+           else
+              compute GT-Games =
+                 GT-Games + KT-Games - Old-KT-Games
+              end-compute
+              compute GT-Attempts =
+                 GT-Attempts + KT-Attempts - Old-KT-Attempts
+              end-compute
+              compute GT-Completed =
+                 GT-Completed + KT-Completed - Old-KT-Completed
+              end-compute
+              compute GT-Three-Pointers =
+                 GT-Three-Pointers + KT-Three-Pointers
+                    - Old-KT-Three-Pointers
+              end-compute
+           end-if
+           perform ComputeTeamData
+           if Team-KSDS-Not-Found
+              write FD-Team-Record from Team-Record
+              end-write
+           else
+              rewrite FD-Team-Record from Team-Record
+              end-rewrite
+           end-if
+           perform File-Check-Team
+           .
+
+       SyncTeamDelete.
+           move FT-Team-Name to FD-Team-Key
+           read Team-KSDS-File into Team-Record
+           end-read
+           if Team-KSDS-Not-Found
+              display "No team record for " FT-Team-Name
+                 " on player delete - nothing to roll back"
+           else
+              subtract KT-Games from GT-Games
+              subtract KT-Attempts from GT-Attempts
+              subtract KT-Completed from GT-Completed
+              subtract KT-Three-Pointers from GT-Three-Pointers
+              subtract 1 from GT-Player-Count
+              if GT-Player-Count <= zero
+                 delete Team-KSDS-File record
+              else
+                 perform ComputeTeamData
+                 rewrite FD-Team-Record from Team-Record
+                 end-rewrite
+              end-if
+           end-if
+           perform File-Check-Team
+           .
+
+       ComputeTeamData.
+           if GT-Attempts > zero
+              compute GT-Pct-Completed =
+                 GT-Completed * 100 / GT-Attempts
+              end-compute
+           else
+              move zero to GT-Pct-Completed
+           end-if
+           if GT-Games > zero
+              compute GT-Avg-Points =
+                 (GT-Completed + (GT-Three-Pointers * 2)) / GT-Games
+              end-compute
+           else
+              move zero to GT-Avg-Points
+           end-if
            .
 
        File-Check-KSDS.
            if not KSDS-OK and not KSDS-EOF
               display "KSDS file status: " KSDS-File-Status
               display "On action: " ActionNum " " FTU-Operation
+              move KSDS-File-Status to LastFileStatus
+              perform 9900-Tragic-Ending
+           end-if
+           .
+       File-Check-Team.
+           if not Team-KSDS-OK and not Team-KSDS-EOF
+              and not Team-KSDS-Not-Found
+              display "Team KSDS file status: " Team-KSDS-Status
+              display "On action: " ActionNum " " FTU-Operation
+              move Team-KSDS-Status to LastFileStatus
               perform 9900-Tragic-Ending
            end-if
            .
@@ -255,17 +574,69 @@
            if not Update-File-OK and not Update-File-EOF
               display "Update file status: " Update-File-Status
               display "On action: " ActionNum
+              move Update-File-Status to LastFileStatus
               perform 9900-Tragic-Ending
            end-if
            .
-       
+       File-Check-Suspense.
+           if not Suspense-File-OK
+              display "Suspense file status: " Suspense-File-Status
+              display "On action: " ActionNum
+              move Suspense-File-Status to LastFileStatus
+              perform 9900-Tragic-Ending
+           end-if
+           .
+       File-Check-History.
+           if not History-File-OK
+              display "History file status: " History-File-Status
+              display "On action: " ActionNum
+              move History-File-Status to LastFileStatus
+              perform 9900-Tragic-Ending
+           end-if
+           .
+       File-Check-Restart.
+           if not Restart-File-OK and not Restart-File-EOF
+              and not Restart-File-Not-Found
+              display "Restart file status: " Restart-File-Status
+              display "On action: " ActionNum
+              move Restart-File-Status to LastFileStatus
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
        File-Quit.
+           perform Print-Run-Summary
            close Update-File
            close KSDS-File
+           close Team-KSDS-File
+           close Suspense-File
+           close Restart-File
+           close History-File
+           .
+
+       Print-Run-Summary.
+           display " "
+           display "Transaction summary:"
+           display "  ADDs applied:    " AddCount
+           display "  UPDATEs applied: " UpdateCount
+           display "  DELETEs applied: " DeleteCount
+           display "  Rejected:        " RejectCount
+           .
+
+       Write-Error-Log.
+           move "FRUPDATE" to ERL-Program-Name
+           move function current-date to ERL-Timestamp
+           move LastFileStatus to ERL-File-Status
+           move ActionNum to ERL-Last-Record
+           open extend Error-Log-File
+           write Error-Log-Record
+           end-write
+           close Error-Log-File
            .
 
        9900-Tragic-Ending.
            move 12 to return-code
+           perform Write-Error-Log
            perform File-Quit
            goback
            .
