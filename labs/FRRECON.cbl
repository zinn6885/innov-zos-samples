@@ -0,0 +1,126 @@
+       Identification Division.
+       Program-Id. FRRECON.
+      *****************************************************************
+      * Nightly reconciliation pass. Reads every FRSEED record,
+      * recomputes KT-Pct-Completed and KT-Avg-Points the same way
+      * FRUPDATE's ComputeData does, and prints an exception report
+      * for any record where the stored value has drifted from the
+      * recalculated one.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select KSDS-File
+               Record Key FD-KSDS-Key
+               Assign to "FRSEED"
+               Organization Indexed
+               Access Dynamic
+               File Status KSDS-File-Status.
+
+       Data Division.
+       File Section.
+       FD  KSDS-File.
+       01  FD-KSDS-Record.
+           copy FRTHROW.
+
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  KSDS-File-Status           pic x(02).
+               88  KSDS-OK                value "00".
+               88  KSDS-EOF               value "10".
+       01  KSDS-Record.
+           copy FRSEEDR.
+
+       01  WorkingVars.
+           05  RecordCount                pic 9(07) value zero.
+           05  ExceptionCount             pic 9(07) value zero.
+           05  Recalc-Pct-Completed       pic 9(03)v9.
+           05  Recalc-Avg-Points          pic 9(04)v9.
+
+       Procedure Division.
+           perform Open-And-Check
+           perform Read-Next-KSDS
+           perform with test before
+              until KSDS-EOF
+              add 1 to RecordCount
+              perform Reconcile-Record
+              perform Read-Next-KSDS
+           end-perform
+           perform Print-Summary
+           perform File-Quit
+           goback
+           .
+
+       Open-And-Check.
+           display "before open"
+           open input KSDS-File
+           perform File-Check-KSDS
+           move low-values to FD-KSDS-Key
+           start KSDS-File
+              key is >= FD-KSDS-Key
+           end-start
+           perform File-Check-KSDS
+           display "after open"
+           .
+
+       Read-Next-KSDS.
+           move spaces to KSDS-Info
+           read KSDS-File next
+               into KSDS-Record
+           end-read
+           perform File-Check-KSDS
+           .
+
+       Reconcile-Record.
+           if KT-Attempts > zero
+              compute Recalc-Pct-Completed =
+                 KT-Completed * 100 / KT-Attempts
+              end-compute
+           else
+              move zero to Recalc-Pct-Completed
+           end-if
+           if KT-Games > zero
+              compute Recalc-Avg-Points =
+                 (KT-Completed + (KT-Three-Pointers * 2)) / KT-Games
+              end-compute
+           else
+              move zero to Recalc-Avg-Points
+           end-if
+           if Recalc-Pct-Completed not equal KT-Pct-Completed
+              or Recalc-Avg-Points not equal KT-Avg-Points
+              add 1 to ExceptionCount
+              display "EXCEPTION " KS-Team-Name " " KS-Player-Name
+              if Recalc-Pct-Completed not equal KT-Pct-Completed
+                 display "  KT-Pct-Completed stored=" KT-Pct-Completed
+                    " recalculated=" Recalc-Pct-Completed
+              end-if
+              if Recalc-Avg-Points not equal KT-Avg-Points
+                 display "  KT-Avg-Points stored=" KT-Avg-Points
+                    " recalculated=" Recalc-Avg-Points
+              end-if
+           end-if
+           .
+
+       Print-Summary.
+           display " "
+           display "===== RECONCILIATION SUMMARY ====="
+           display "Records read: " RecordCount
+           display "Exceptions found: " ExceptionCount
+           .
+
+       File-Check-KSDS.
+           if not KSDS-OK and not KSDS-EOF
+              display "KSDS file status: " KSDS-File-Status
+              perform 9900-Tragic-Ending
+           end-if
+           .
+
+       File-Quit.
+           close KSDS-File
+           .
+
+       9900-Tragic-Ending.
+           move 12 to return-code
+           perform File-Quit
+           goback
+           .
